@@ -1,4 +1,3 @@
-       replace ==:roof:== by ==100==.
        identification division.
        program-id. AOC3A.
 
@@ -8,68 +7,503 @@
        repository. function all intrinsic.
        input-output section.
        file-control.
-           select INFIL assign to 'input.txt'
+           select INFIL assign to dynamic WS-INFILE-NAME
            organization is line sequential
            file status is INPUT-FS.
 
+           select optional HISTFIL assign to dynamic WS-HISTFILE-NAME
+           organization is line sequential
+           file status is HIST-FS.
+
+           select optional REJFIL assign to dynamic WS-REJFILE-NAME
+           organization is line sequential
+           file status is REJ-FS.
+
+           select optional CTLFIL assign to dynamic WS-CTLFILE-NAME
+           organization is line sequential
+           file status is CTL-FS.
+
+           select optional CHKFIL assign to dynamic WS-CHKFILE-NAME
+           organization is line sequential
+           file status is CHK-FS.
+
+           select optional PRTFIL assign to dynamic WS-PRTFILE-NAME
+           organization is line sequential
+           file status is PRT-FS.
+
+           select optional FILLIST assign to dynamic WS-FILELIST-NAME
+           organization is line sequential
+           file status is FLST-FS.
+
+           select optional EXTFIL assign to dynamic WS-EXTFILE-NAME
+           organization is line sequential
+           file status is EXT-FS.
+
        data division.
        file section.
        FD INFIL.
        01 INDATA.
-          05 NUMS pic X(:roof:).
-          05 FILLER redefines NUMS.  
-             10 N pic 9 occurs :roof: times indexed by N-INDEX.
+          05 NUMS pic X(200).
+
+       FD  HISTFIL.
+           copy CPYHIST.
+
+       FD  REJFIL.
+           copy CPYREJ.
+
+       FD  CTLFIL.
+           copy CPYPARM.
+
+       FD  CHKFIL.
+           copy CPYCHKP.
+
+       FD  PRTFIL.
+           copy CPYPRT.
+
+       FD  FILLIST.
+           copy CPYFLST.
+
+       FD  EXTFIL.
+           copy CPYXTR.
 
        working-storage section.
        01 A-ARB.
-          05 INPUT-FS         pic XX.
+          05 HIST-FS          pic XX.
+          05 REJ-FS           pic XX.
+          05 CTL-FS           pic XX.
+          05 CHK-FS           pic XX.
+          05 PRT-FS           pic XX.
+          05 FLST-FS          pic XX.
+          05 EXT-FS           pic XX.
+          05 WS-INFILE-NAME   pic X(100) value 'input.txt'.
+          05 WS-HISTFILE-NAME pic X(100) value 'runhist.txt'.
+          05 WS-REJFILE-NAME  pic X(100) value 'reject.txt'.
+          05 WS-CTLFILE-NAME  pic X(100) value 'aocparm.ctl'.
+          05 WS-CHKFILE-NAME  pic X(100) value 'aoc3a.chk'.
+          05 WS-PRTFILE-NAME  pic X(100) value 'aoc3a.rpt'.
+          05 WS-FILELIST-NAME pic X(100) value 'filelist.txt'.
+          05 WS-EXTFILE-NAME  pic X(100) value 'aoc3a.xtr'.
+          05 WS-ENV-VALUE     pic X(100).
+          05 WS-RUN-DATE      pic 9(8).
+          05 WS-REJECT-REASON pic X(2).
+          05 WS-ROOF          pic 9(3) comp-4 value 100.
+          05 WS-RPT-COUNT     pic Z(6)9.
+          05 WS-RPT-ANSWER    pic Z(7)9.
+          05 WS-RPT-REJECTS   pic Z(6)9.
+          05 WS-FIRST-RPT-SW  pic X value 'Y'.
+             88 WS-FIRST-RPT  value 'Y'.
+          05 WS-FILE-COUNT    pic S9(4) comp-4 value ZERO.
+          05 WS-FILE-INDEX    pic S9(4) comp-4 value ZERO.
+          05 WS-FILE-TABLE.
+             10 WS-FILE-ENTRY pic X(100) occurs 40 times.
+          05 WS-FILE-RC       pic S9(4) comp-4 value ZERO.
+          05 WS-MAX-RC        pic S9(4) comp-4 value ZERO.
           05 A-COUNT          pic S9(6) comp-4 value ZERO.
+          05 A-REJECT-COUNT   pic S9(6) comp-4 value ZERO.
+          05 A-PHYS-COUNT      pic S9(8) comp-4 value ZERO.
           05 A-ACC            pic S9(8) comp-4 value ZERO.
           05 A-START-POS      pic S9(8) comp-4 value ZERO.
           05 A-SAVE-INDEX     pic S9(8) comp-4 value ZERO.
+          05 A-SAVE-INDEX-LOW pic S9(8) comp-4 value ZERO.
+          05 N-INDEX           pic S9(8) comp-4 value ZERO.
+          05 A-SKIP-COUNT      pic S9(8) comp-4 value ZERO.
+          05 A-SKIP-INDEX      pic S9(8) comp-4 value ZERO.
+          05 A-CHECKPOINT-EVERY pic S9(8) comp-4 value 1000.
           05 TOGETHER         pic 99.
           05 FILLER redefines TOGETHER.
              10 LARGEST-HIGH     pic 9.
              10 LARGEST-LOW      pic 9.
 
-       01 V-VAXLAR.
+           copy CPYEOF.
+
+       01 V-RECFLAG.
+          05 FILLER pic X   value 'V'.
+             88 V-RECORD-VALID   value 'V'.
+             88 V-RECORD-INVALID value 'I'.
+
+       01 V-FLSTFLAG.
           05 FILLER pic X   value ' '.
-             88 V-INIT      value ' '.
-             88 V-INPUT-EOF value 'E'.
+             88 V-FLST-EOF value 'E'.
+
+           copy CPYRSLT.
 
        procedure division.
        A-MAIN section.
+      *    A file list lets one invocation work through a whole
+      *    month of daily inputs in turn, each producing its own
+      *    answer, instead of an operator re-running the program by
+      *    hand and swapping the INFIL DD roughly 25 times a month.
+      *    No file list (the normal case) still runs the single
+      *    input named by the INFIL environment variable/default.
+      *    LIMITATION: the checkpoint (req007) only resumes progress
+      *    within whichever single file was in flight; WS-FILE-INDEX
+      *    itself is not checkpointed, so a rerun after an abend
+      *    partway through the list always restarts at list entry 1
+      *    and reprocesses (and re-appends history/report rows for)
+      *    every file already completed before the abend.
            display 'AOC3A'
-           open input INFIL
-           if INPUT-FS not = '00'
-              display INPUT-FS 
-              goback
+           perform A-READ-CONTROL
+           accept WS-RUN-DATE from date yyyymmdd
+           perform A-READ-FILELIST
+           if WS-FILE-COUNT > 0
+              perform varying WS-FILE-INDEX from 1 by 1
+                        until WS-FILE-INDEX > WS-FILE-COUNT
+                 move WS-FILE-ENTRY(WS-FILE-INDEX) to WS-INFILE-NAME
+                 perform A-PROCESS-FILE
+              end-perform
+           else
+              perform A-GET-INFILE-NAME
+              perform A-PROCESS-FILE
            end-if
-           read INFIL at end set V-INPUT-EOF to true end-read
-           perform until V-INPUT-EOF
-              add 1 to A-COUNT
-              move ZERO to LARGEST-HIGH LARGEST-LOW
-              compute A-START-POS = :roof: - 1
-              perform varying N-INDEX from A-START-POS by -1
-                        until N-INDEX < 1
-                 if N(N-INDEX) >= LARGEST-HIGH
-                    move N(N-INDEX) to LARGEST-HIGH
-                    move N-INDEX to A-SAVE-INDEX
+           move WS-MAX-RC to return-code
+           goback
+           .
+
+       A-PROCESS-FILE section.
+      *    Runs the full largest-digit-pair scan for whichever file
+      *    is currently named in WS-INFILE-NAME, leaving the running
+      *    batch free to move on to the next file in the list on an
+      *    open failure instead of aborting the whole run. Sets
+      *    WS-FILE-RC to a documented return code for this file so
+      *    the worst one seen across the run can drive the job's
+      *    RETURN-CODE:
+      *       0  = normal completion
+      *       4  = completed with a warning (input file opened but
+      *            contained no records, or FILLIST held more entries
+      *            than the 40-entry table and was truncated)
+      *       8  = input file not found
+      *       16 = input file open failed for another reason
+           move ZERO to A-COUNT A-REJECT-COUNT A-ACC A-PHYS-COUNT
+           move ZERO to WS-FILE-RC
+           set V-INIT to true
+           perform A-READ-CHECKPOINT
+           open input INFIL
+           evaluate true
+              when INPUT-FS = '00'
+                 if A-SKIP-COUNT > 0
+                    perform A-SKIP-RECORDS
                  end-if
-              end-perform
-              compute A-START-POS = A-SAVE-INDEX + 1
-              perform varying N-INDEX from A-START-POS by 1
-                        until N-INDEX > :roof:
-                 if N(N-INDEX) >= LARGEST-LOW
-                    move N(N-INDEX) to LARGEST-LOW
+                 read INFIL at end set V-INPUT-EOF to true
+                    not at end add 1 to A-PHYS-COUNT
+                 end-read
+                 if V-INPUT-EOF and A-SKIP-COUNT = 0
+                    move 4 to WS-FILE-RC
+                    display 'AOC3A - EMPTY INPUT FILE: '
+                            WS-INFILE-NAME
+                 else
+      *             REJFIL/EXTFIL are opened once per input file, not
+      *             once per record, so a large file doesn't pay a
+      *             full open+close for every record processed.
+                    open extend REJFIL
+                    open extend EXTFIL
+                    perform until V-INPUT-EOF
+                       perform A-VALIDATE-RECORD
+                       if V-RECORD-VALID
+                          add 1 to A-COUNT
+                          move ZERO to LARGEST-HIGH LARGEST-LOW
+                          compute A-START-POS = WS-ROOF - 1
+                          perform varying N-INDEX from A-START-POS
+                                    by -1 until N-INDEX < 1
+                             if NUMS(N-INDEX:1) >= LARGEST-HIGH
+                                move NUMS(N-INDEX:1) to LARGEST-HIGH
+                                move N-INDEX to A-SAVE-INDEX
+                             end-if
+                          end-perform
+                          compute A-START-POS = A-SAVE-INDEX + 1
+                          perform varying N-INDEX from A-START-POS
+                                    by 1 until N-INDEX > WS-ROOF
+                             if NUMS(N-INDEX:1) >= LARGEST-LOW
+                                move NUMS(N-INDEX:1) to LARGEST-LOW
+                                move N-INDEX to A-SAVE-INDEX-LOW
+                             end-if
+                          end-perform
+                          add TOGETHER to A-ACC
+                          display TOGETHER
+                          perform A-WRITE-EXTRACT
+                          if function mod(A-COUNT, A-CHECKPOINT-EVERY)
+                                = 0
+                             perform A-WRITE-CHECKPOINT
+                          end-if
+                       else
+                          perform A-WRITE-REJECT
+                       end-if
+                       read INFIL at end set V-INPUT-EOF to true
+                          not at end add 1 to A-PHYS-COUNT
+                       end-read
+                    end-perform
+                    close REJFIL
+                    close EXTFIL
                  end-if
-              end-perform
-              add TOGETHER to A-ACC
-              display TOGETHER 
+                 close INFIL
+                 perform A-CLEAR-CHECKPOINT
+                 display A-ACC
+                 display A-REJECT-COUNT
+                 perform A-WRITE-HISTORY
+                 perform A-WRITE-REPORT
+              when INPUT-FS = '35'
+                 move 8 to WS-FILE-RC
+                 display 'AOC3A - INPUT FILE NOT FOUND: '
+                         WS-INFILE-NAME
+              when other
+                 move 16 to WS-FILE-RC
+                 display 'AOC3A - INPUT FILE OPEN ERROR: '
+                         WS-INFILE-NAME ' STATUS=' INPUT-FS
+           end-evaluate
+           if WS-FILE-RC > WS-MAX-RC
+              move WS-FILE-RC to WS-MAX-RC
+           end-if
+      *    WS-RESULT-AREA is populated on every exit path above, not
+      *    only the successful-open one, so a driver in this run unit
+      *    (AOCDRV/AOC1REC) can always tell a real zero-record result
+      *    apart from "this file's open failed" via WR-RETURN-CODE.
+           move 'AOC3A' to WR-PROGRAM-ID
+           move A-COUNT to WR-RECORD-COUNT
+           move A-ACC to WR-FINAL-ANSWER
+           move WS-FILE-RC to WR-RETURN-CODE
+           .
+
+       A-VALIDATE-RECORD section.
+      *    Trap a NUMS value with a non-digit character before it can
+      *    silently skew A-ACC: divert it to the reject file instead
+      *    of processed.
+           set V-RECORD-VALID to true
+           if NUMS(1:WS-ROOF) not numeric
+              set V-RECORD-INVALID to true
+              move '01' to WS-REJECT-REASON
+           end-if
+           .
+
+       A-WRITE-REJECT section.
+           add 1 to A-REJECT-COUNT
+           move spaces to REJ-RECORD
+           move 'AOC3A' to RJ-PROGRAM-ID
+           move WS-REJECT-REASON to RJ-REASON-CODE
+           move NUMS(1:WS-ROOF) to RJ-ORIGINAL-RECORD
+           if REJ-FS = '00' or REJ-FS = '05'
+              write REJ-RECORD
+           end-if
+           .
+
+       A-WRITE-EXTRACT section.
+      *    One line per processed record showing the two digit
+      *    positions chosen and the resulting TOGETHER value, so the
+      *    lines driving the largest values can be reviewed without
+      *    re-enabling a debug DISPLAY and rerunning the whole job.
+           move spaces to XTR-RECORD
+           move A-COUNT to XT-LINE-NUMBER
+           move A-SAVE-INDEX to XT-HIGH-POS
+           move A-SAVE-INDEX-LOW to XT-LOW-POS
+           move TOGETHER to XT-TOGETHER
+           if EXT-FS = '00' or EXT-FS = '05'
+              write XTR-RECORD
+           end-if
+           .
+
+       A-WRITE-HISTORY section.
+      *    Append a dated result record so today's run can be proven
+      *    complete and compared against prior runs without relying
+      *    on someone having watched the spool scroll by.
+           move spaces to HIST-RECORD
+           move WS-RUN-DATE to HR-RUN-DATE
+           move 'AOC3A' to HR-PROGRAM-ID
+           move A-COUNT to HR-RECORD-COUNT
+           move A-ACC to HR-FINAL-ANSWER
+           move WS-INFILE-NAME to HR-INPUT-FILE
+           open extend HISTFIL
+           if HIST-FS = '00' or HIST-FS = '05'
+              write HIST-RECORD
+           end-if
+           close HISTFIL
+           .
+
+       A-WRITE-REPORT section.
+      *    A formal headed report for the run, in addition to the
+      *    console DISPLAY, so the answer can be filed or printed
+      *    without someone having to scroll back through spool output.
+           move A-COUNT to WS-RPT-COUNT
+           move A-ACC to WS-RPT-ANSWER
+           move A-REJECT-COUNT to WS-RPT-REJECTS
+           if WS-FIRST-RPT
+              open output PRTFIL
+              move 'N' to WS-FIRST-RPT-SW
+           else
+              open extend PRTFIL
+           end-if
+           if PRT-FS = '00' or PRT-FS = '05'
+              move spaces to PRT-LINE
+              string 'AOC3A - LARGEST-PAIR ANSWER REPORT' delimited by
+                     size into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'RUN DATE ..........: ' delimited by size
+                     WS-RUN-DATE delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'INPUT FILE ........: ' delimited by size
+                     WS-INFILE-NAME delimited by space
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'RECORDS PROCESSED .: ' delimited by size
+                     WS-RPT-COUNT delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'RECORDS REJECTED ..: ' delimited by size
+                     WS-RPT-REJECTS delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'SUM OF LARGEST PAIRS: ' delimited by size
+                     WS-RPT-ANSWER delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+           end-if
+           close PRTFIL
+           .
+
+       A-READ-CONTROL section.
+      *    The digit-string length ("roof") comes from a runtime
+      *    control record instead of a compile-time REPLACE, so the
+      *    same load module can be repointed at a differently-sized
+      *    fixed-width input without a recompile. No control record,
+      *    or a zero roof in it, keeps the historical default of 100.
+      *    NUMS is only ever PIC X(200), so a roof above that would
+      *    reference-modify past the end of the field; such a value is
+      *    rejected and the prior (default or previously-set) WS-ROOF
+      *    is kept instead of being applied blindly.
+           open input CTLFIL
+           if CTL-FS = '00'
+              read CTLFIL
+              if CTL-FS = '00' and CTL-ROOF is numeric
+                 if CTL-ROOF > 0 and CTL-ROOF <= 200
+                    move CTL-ROOF to WS-ROOF
+                 else
+                    if CTL-ROOF > 200
+                       display 'AOC3A - CTL-ROOF EXCEEDS NUMS SIZE, '
+                               'IGNORED: ' CTL-ROOF
+                    end-if
+                 end-if
+              end-if
+              close CTLFIL
+           end-if
+           .
+
+       A-READ-CHECKPOINT section.
+      *    A checkpoint left by a prior run that died partway through
+      *    a large INFIL lets this run resume from the last completed
+      *    record instead of reprocessing the whole file. No
+      *    checkpoint (the normal case) starts fresh, as before. A
+      *    checkpoint left for a different file (a multi-file run
+      *    that moved on) is ignored so the new file starts clean.
+      *    The number of physical INFIL records to skip is
+      *    CK-PHYS-COUNT (valid + rejected), not CK-LAST-COUNT (valid
+      *    only) -- a reject taken before the checkpoint advances the
+      *    file position without advancing the valid-record count, so
+      *    skipping by CK-LAST-COUNT alone would under-shoot and
+      *    reprocess trailing records that were already accounted for.
+           move zero to A-SKIP-COUNT
+           open input CHKFIL
+           if CHK-FS = '00'
+              read CHKFIL
+              if CHK-FS = '00' and CK-FILE-NAME = WS-INFILE-NAME
+                 move CK-PHYS-COUNT to A-SKIP-COUNT
+                 move CK-PHYS-COUNT to A-PHYS-COUNT
+                 move CK-LAST-COUNT to A-COUNT
+                 move CK-ACC to A-ACC
+                 move CK-REJECT-COUNT to A-REJECT-COUNT
+              end-if
+           end-if
+           close CHKFIL
+           .
+
+       A-SKIP-RECORDS section.
+      *    Re-read (without reprocessing) the physical records already
+      *    accounted for in the checkpoint (valid + rejected), so
+      *    INFIL's position backs up to match A-COUNT/A-ACC/
+      *    A-REJECT-COUNT before normal processing resumes.
+           perform varying A-SKIP-INDEX from 1 by 1
+                     until A-SKIP-INDEX > A-SKIP-COUNT
+                        or V-INPUT-EOF
               read INFIL at end set V-INPUT-EOF to true end-read
            end-perform
-           close INFIL
-           display A-ACC
+           .
 
-           goback
+       A-WRITE-CHECKPOINT section.
+      *    Record current progress every A-CHECKPOINT-EVERY records
+      *    so a restart loses at most that many records of rework.
+      *    CK-PHYS-COUNT and CK-REJECT-COUNT are checkpointed
+      *    alongside the valid-record count/accumulator so a resumed
+      *    run's restart position and its report/history reject total
+      *    are both correct.
+           move spaces to CHKP-RECORD
+           move A-COUNT to CK-LAST-COUNT
+           move A-ACC to CK-ACC
+           move WS-INFILE-NAME to CK-FILE-NAME
+           move A-PHYS-COUNT to CK-PHYS-COUNT
+           move A-REJECT-COUNT to CK-REJECT-COUNT
+           open output CHKFIL
+           if CHK-FS = '00'
+              write CHKP-RECORD
+           end-if
+           close CHKFIL
+           .
+
+       A-CLEAR-CHECKPOINT section.
+      *    A clean finish needs no restart point: truncate the
+      *    checkpoint file so the next run starts fresh.
+           open output CHKFIL
+           close CHKFIL
+           .
+
+       A-GET-INFILE-NAME section.
+      *    Runtime override for the INFIL assignment: a JCL DD
+      *    override surfaces here as the INFIL environment variable,
+      *    letting operations repoint the load module at a different
+      *    day's input without a recompile. Falls back to input.txt.
+           move spaces to WS-ENV-VALUE
+           accept WS-ENV-VALUE from environment 'INFIL'
+           if WS-ENV-VALUE not = spaces
+              move WS-ENV-VALUE to WS-INFILE-NAME
+           end-if
+           .
+
+       A-READ-FILELIST section.
+      *    An optional list of input file names lets one invocation
+      *    process a whole month of daily inputs in turn, one answer
+      *    per file, instead of an operator re-running the program by
+      *    hand and swapping the INFIL DD for each day's file. No
+      *    list (the normal case) falls back to the single INFIL
+      *    named by the environment variable/default. A JCL DD
+      *    override surfaces here as the FILELIST environment
+      *    variable, the same way INFIL overrides WS-INFILE-NAME.
+           move spaces to WS-ENV-VALUE
+           accept WS-ENV-VALUE from environment 'FILELIST'
+           if WS-ENV-VALUE not = spaces
+              move WS-ENV-VALUE to WS-FILELIST-NAME
+           end-if
+           move zero to WS-FILE-COUNT
+           open input FILLIST
+           if FLST-FS = '00'
+              read FILLIST at end set V-FLST-EOF to true end-read
+              perform until V-FLST-EOF or WS-FILE-COUNT >= 40
+                 if FL-FILENAME not = spaces
+                    add 1 to WS-FILE-COUNT
+                    move FL-FILENAME to WS-FILE-ENTRY(WS-FILE-COUNT)
+                 end-if
+                 read FILLIST at end set V-FLST-EOF to true end-read
+              end-perform
+              close FILLIST
+              if not V-FLST-EOF and WS-FILE-COUNT >= 40
+                 display 'AOC3A - FILELIST EXCEEDS 40-ENTRY CAP, '
+                         'REMAINING ENTRIES IGNORED: '
+                         WS-FILELIST-NAME
+                 if 4 > WS-MAX-RC
+                    move 4 to WS-MAX-RC
+                 end-if
+              end-if
+           end-if
            .
