@@ -0,0 +1,11 @@
+      *    CPYPARM - shared runtime control-record layout. Lets a
+      *    single load module be repointed at differently-sized
+      *    fixed-width inputs without a recompile: AOC3A reads
+      *    CTL-ROOF for its digit-string length, AOC1A/AOC1B read
+      *    CTL-DIAL-SIZE for their dial size. Either field left zero
+      *    (or the control file itself missing) falls back to the
+      *    historical hardcoded default of 100.
+       01 CTL-RECORD.
+          05 CTL-ROOF          pic 9(3).
+          05 FILLER            pic X value space.
+          05 CTL-DIAL-SIZE     pic 9(6).
