@@ -0,0 +1,14 @@
+      *    CPYXTR - shared largest-digit-pair extract record layout.
+      *    One line per processed INDATA record, showing which two
+      *    digit positions were chosen and the TOGETHER value they
+      *    produced, so the lines driving the largest values can be
+      *    reviewed without re-enabling a debug DISPLAY and rerunning
+      *    the whole job.
+       01 XTR-RECORD.
+          05 XT-LINE-NUMBER  pic Z(5)9.
+          05 FILLER          pic X value space.
+          05 XT-HIGH-POS     pic Z(2)9.
+          05 FILLER          pic X value space.
+          05 XT-LOW-POS      pic Z(2)9.
+          05 FILLER          pic X value space.
+          05 XT-TOGETHER     pic Z9.
