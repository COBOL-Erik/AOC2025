@@ -0,0 +1,13 @@
+      *    CPYHIST - shared run-history record layout, appended to by
+      *    every AOC-day program so a day's job run leaves behind a
+      *    dated, comparable record instead of only a spool DISPLAY.
+       01 HIST-RECORD.
+          05 HR-RUN-DATE        pic 9(8).
+          05 FILLER             pic X value space.
+          05 HR-PROGRAM-ID      pic X(8).
+          05 FILLER             pic X value space.
+          05 HR-RECORD-COUNT    pic Z(5)9.
+          05 FILLER             pic X value space.
+          05 HR-FINAL-ANSWER    pic -(7)9.
+          05 FILLER             pic X value space.
+          05 HR-INPUT-FILE      pic X(100).
