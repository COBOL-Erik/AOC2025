@@ -0,0 +1,15 @@
+      *    CPYTRC - shared detail-trace record layout. One line per
+      *    processed INDATA record, showing the dial position after
+      *    that instruction was applied. Lets a discrepancy be traced
+      *    back to the exact instruction that caused it instead of
+      *    only seeing the final answer.
+       01 TRC-RECORD.
+          05 TR-PROGRAM-ID   pic X(8).
+          05 FILLER          pic X value space.
+          05 TR-LINE-NUMBER  pic Z(5)9.
+          05 FILLER          pic X value space.
+          05 TR-LETTER       pic X.
+          05 FILLER          pic X value space.
+          05 TR-CLICKS       pic Z(2)9.
+          05 FILLER          pic X value space.
+          05 TR-ARROW        pic Z(5)9.
