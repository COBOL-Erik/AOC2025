@@ -0,0 +1,10 @@
+      *    CPYEOF - shared EOF-flag/file-status group for the primary
+      *    INFIL read loop. Every program in this family opens and
+      *    reads INFIL the same way, so this plumbing is copied
+      *    instead of hand-retyped in each program.
+       01 INPUT-FS         pic XX.
+
+       01 V-VAXLAR.
+          05 FILLER pic X   value ' '.
+             88 V-INIT      value ' '.
+             88 V-INPUT-EOF value 'E'.
