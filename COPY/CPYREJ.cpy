@@ -0,0 +1,8 @@
+      *    CPYREJ - shared reject/exception record layout for
+      *    malformed INDATA records trapped before processing.
+       01 REJ-RECORD.
+          05 RJ-PROGRAM-ID      pic X(8).
+          05 FILLER             pic X value space.
+          05 RJ-REASON-CODE     pic X(2).
+          05 FILLER             pic X value space.
+          05 RJ-ORIGINAL-RECORD pic X(200).
