@@ -0,0 +1,4 @@
+      *    CPYPRT - shared print-line record for the formal answer
+      *    report. One 132-byte print line; each program STRINGs its
+      *    own labeled content into it before WRITE.
+       01 PRT-LINE pic X(132).
