@@ -0,0 +1,9 @@
+      *    CPYRSLT - shared cross-program result area.
+      *    Declared EXTERNAL so a driver program in the same run unit
+      *    can read the record count/final answer a CALLed AOC-day
+      *    program just produced without a LINKAGE interface change.
+       01 WS-RESULT-AREA external.
+          05 WR-PROGRAM-ID     pic X(8).
+          05 WR-RECORD-COUNT   pic S9(6) comp-4.
+          05 WR-FINAL-ANSWER   pic S9(8) comp-4.
+          05 WR-RETURN-CODE    pic S9(4) comp-4.
