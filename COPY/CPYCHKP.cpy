@@ -0,0 +1,19 @@
+      *    CPYCHKP - shared checkpoint/restart record layout. Holds
+      *    the progress of a long-running run (records processed so
+      *    far and the running total) so a job that dies partway
+      *    through a large input can pick back up instead of
+      *    reprocessing from the start.
+       01 CHKP-RECORD.
+          05 CK-LAST-COUNT   pic 9(8).
+          05 FILLER          pic X value space.
+          05 CK-ACC          pic 9(8).
+          05 FILLER          pic X value space.
+          05 CK-FILE-NAME    pic X(100).
+          05 FILLER          pic X value space.
+      *    Physical INFIL records read so far (valid + rejected):
+      *    what a restart must actually skip past, since a rejected
+      *    record advances the file position without advancing
+      *    CK-LAST-COUNT.
+          05 CK-PHYS-COUNT   pic 9(8).
+          05 FILLER          pic X value space.
+          05 CK-REJECT-COUNT pic 9(8).
