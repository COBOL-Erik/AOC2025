@@ -0,0 +1,7 @@
+      *    CPYFLST - shared input file-list record layout. An
+      *    optional list of input file names, one per line, lets one
+      *    invocation process a whole month of daily inputs in turn
+      *    instead of an operator swapping the INFIL DD by hand for
+      *    each file.
+       01 FLST-RECORD.
+          05 FL-FILENAME        pic X(100).
