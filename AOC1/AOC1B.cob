@@ -7,10 +7,34 @@
        repository. function all intrinsic.
        input-output section.
        file-control.
-           select INFIL assign to 'input.txt'
+           select INFIL assign to dynamic WS-INFILE-NAME
            organization is line sequential
            file status is INPUT-FS.
 
+           select optional HISTFIL assign to dynamic WS-HISTFILE-NAME
+           organization is line sequential
+           file status is HIST-FS.
+
+           select optional REJFIL assign to dynamic WS-REJFILE-NAME
+           organization is line sequential
+           file status is REJ-FS.
+
+           select optional TRCFIL assign to dynamic WS-TRCFILE-NAME
+           organization is line sequential
+           file status is TRC-FS.
+
+           select optional CTLFIL assign to dynamic WS-CTLFILE-NAME
+           organization is line sequential
+           file status is CTL-FS.
+
+           select optional PRTFIL assign to dynamic WS-PRTFILE-NAME
+           organization is line sequential
+           file status is PRT-FS.
+
+           select optional FILLIST assign to dynamic WS-FILELIST-NAME
+           organization is line sequential
+           file status is FLST-FS.
+
        data division.
        file section.
        FD  INFIL.
@@ -20,55 +44,363 @@
               88 L-RIGHT value 'R'.
            05 CLICKS PIC XXX.
 
+       FD  HISTFIL.
+           copy CPYHIST.
+
+       FD  REJFIL.
+           copy CPYREJ.
+
+       FD  TRCFIL.
+           copy CPYTRC.
+
+       FD  CTLFIL.
+           copy CPYPARM.
+
+       FD  PRTFIL.
+           copy CPYPRT.
+
+       FD  FILLIST.
+           copy CPYFLST.
+
        working-storage section.
        01 A-ARB.
-          05 INPUT-FS         pic XX.
+          05 HIST-FS          pic XX.
+          05 REJ-FS           pic XX.
+          05 TRC-FS           pic XX.
+          05 CTL-FS           pic XX.
+          05 PRT-FS           pic XX.
+          05 FLST-FS          pic XX.
+          05 WS-INFILE-NAME   pic X(100) value 'input.txt'.
+          05 WS-HISTFILE-NAME pic X(100) value 'runhist.txt'.
+          05 WS-REJFILE-NAME  pic X(100) value 'reject.txt'.
+          05 WS-TRCFILE-NAME  pic X(100) value 'trace.txt'.
+          05 WS-CTLFILE-NAME  pic X(100) value 'aocparm.ctl'.
+          05 WS-PRTFILE-NAME  pic X(100) value 'aoc1b.rpt'.
+          05 WS-FILELIST-NAME pic X(100) value 'filelist.txt'.
+          05 WS-ENV-VALUE     pic X(100).
+          05 WS-RUN-DATE      pic 9(8).
+          05 WS-REJECT-REASON pic X(2).
+          05 WS-DIAL-SIZE     pic 9(6) comp-4 value 100.
+          05 WS-RPT-COUNT     pic Z(6)9.
+          05 WS-RPT-ANSWER    pic Z(6)9.
+          05 WS-RPT-REJECTS   pic Z(6)9.
+          05 WS-FIRST-RPT-SW  pic X value 'Y'.
+             88 WS-FIRST-RPT  value 'Y'.
+          05 WS-FILE-COUNT    pic S9(4) comp-4 value ZERO.
+          05 WS-FILE-INDEX    pic S9(4) comp-4 value ZERO.
+          05 WS-FILE-TABLE.
+             10 WS-FILE-ENTRY pic X(100) occurs 40 times.
+          05 WS-FILE-RC       pic S9(4) comp-4 value ZERO.
+          05 WS-MAX-RC        pic S9(4) comp-4 value ZERO.
           05 A-COUNT          pic S9(6) comp-4 value ZERO.
+          05 A-REJECT-COUNT   pic S9(6) comp-4 value ZERO.
           05 A-ZERO-COUNTER   pic S9(6) comp-4 value ZERO.
-          05 A-ANS            pic S9(4) comp-4 value ZERO.
-          05 ARROW            pic 99           value 50.
+          05 A-ANS            pic S9(7) comp-4 value ZERO.
+          05 ARROW            pic 9(6) comp-4   value ZERO.
           05 CLICKS9          pic 9(3)         value ZERO.
 
-       01 V-VAXLAR.
+           copy CPYEOF.
+
+       01 V-RECFLAG.
+          05 FILLER pic X   value 'V'.
+             88 V-RECORD-VALID   value 'V'.
+             88 V-RECORD-INVALID value 'I'.
+
+       01 V-FLSTFLAG.
           05 FILLER pic X   value ' '.
-             88 V-INIT      value ' '.
-             88 V-INPUT-EOF value 'E'.
+             88 V-FLST-EOF value 'E'.
+
+           copy CPYRSLT.
 
        procedure division.
        A-MAIN section.
+      *    A file list lets one invocation work through a whole
+      *    month of daily inputs in turn, each producing its own
+      *    answer, instead of an operator re-running the program by
+      *    hand and swapping the INFIL DD roughly 25 times a month.
+      *    No file list (the normal case) still runs the single
+      *    input named by the INFIL environment variable/default.
            display 'AOC1B'
-           move 50 to ARROW 
+           perform A-READ-CONTROL
+           accept WS-RUN-DATE from date yyyymmdd
+           perform A-READ-FILELIST
+           if WS-FILE-COUNT > 0
+              perform varying WS-FILE-INDEX from 1 by 1
+                        until WS-FILE-INDEX > WS-FILE-COUNT
+                 move WS-FILE-ENTRY(WS-FILE-INDEX) to WS-INFILE-NAME
+                 perform A-PROCESS-FILE
+              end-perform
+           else
+              perform A-GET-INFILE-NAME
+              perform A-PROCESS-FILE
+           end-if
+           move WS-MAX-RC to return-code
+           goback
+           .
+
+       A-PROCESS-FILE section.
+      *    Runs the dial simulation for whichever file is currently
+      *    named in WS-INFILE-NAME, leaving the running batch free to
+      *    move on to the next file in the list on an open failure
+      *    instead of aborting the whole run. Sets WS-FILE-RC to a
+      *    documented return code for this file so the worst one seen
+      *    across the run can drive the job's RETURN-CODE:
+      *       0  = normal completion
+      *       4  = completed with a warning (input file opened but
+      *            contained no records, or FILLIST held more entries
+      *            than the 40-entry table and was truncated)
+      *       8  = input file not found
+      *       16 = input file open failed for another reason
+           move ZERO to A-COUNT A-REJECT-COUNT A-ZERO-COUNTER
+           move ZERO to WS-FILE-RC
+           set V-INIT to true
+           compute ARROW = WS-DIAL-SIZE / 2
            open input INFIL
-           if INPUT-FS not = '00'
-              display INPUT-FS 
-              goback
+           evaluate true
+              when INPUT-FS = '00'
+                 read INFIL at end set V-INPUT-EOF to true end-read
+                 if V-INPUT-EOF
+                    move 4 to WS-FILE-RC
+                    display 'AOC1B - EMPTY INPUT FILE: '
+                            WS-INFILE-NAME
+                 else
+      *             REJFIL/TRCFIL are opened once per input file, not
+      *             once per record, so a large file doesn't pay a
+      *             full open+close for every record processed.
+                    open extend REJFIL
+                    open extend TRCFIL
+                    perform until V-INPUT-EOF
+                       perform A-VALIDATE-RECORD
+                       if V-RECORD-VALID
+                          add 1 to A-COUNT
+                          move CLICKS to CLICKS9
+                          perform until CLICKS9 < WS-DIAL-SIZE
+                             add 1 to A-ZERO-COUNTER
+                             subtract WS-DIAL-SIZE from CLICKS9
+                          end-perform
+                          if L-RIGHT
+                             compute A-ANS = ARROW + CLICKS9
+                             if A-ANS > WS-DIAL-SIZE
+                                   AND ARROW NOT = 0
+                                add 1 to A-ZERO-COUNTER
+                             end-if
+                          else
+                             compute A-ANS = ARROW - CLICKS9
+                             if A-ANS < 0 AND ARROW NOT = 0
+                                add 1 to A-ZERO-COUNTER
+                             end-if
+                          end-if
+                          compute ARROW = mod(A-ANS, WS-DIAL-SIZE)
+                          if ARROW = 0
+                             add 1 to A-ZERO-COUNTER
+                          end-if
+                          perform A-WRITE-TRACE
+                       else
+                          perform A-WRITE-REJECT
+                       end-if
+                       read INFIL at end set V-INPUT-EOF to true
+                          end-read
+                    end-perform
+                    close REJFIL
+                    close TRCFIL
+                 end-if
+                 close INFIL
+                 display A-ZERO-COUNTER
+                 display A-REJECT-COUNT
+                 perform A-WRITE-HISTORY
+                 perform A-WRITE-REPORT
+              when INPUT-FS = '35'
+                 move 8 to WS-FILE-RC
+                 display 'AOC1B - INPUT FILE NOT FOUND: '
+                         WS-INFILE-NAME
+              when other
+                 move 16 to WS-FILE-RC
+                 display 'AOC1B - INPUT FILE OPEN ERROR: '
+                         WS-INFILE-NAME ' STATUS=' INPUT-FS
+           end-evaluate
+           if WS-FILE-RC > WS-MAX-RC
+              move WS-FILE-RC to WS-MAX-RC
            end-if
-           read INFIL at end set V-INPUT-EOF to true end-read
-           perform until V-INPUT-EOF
-              add 1 to A-COUNT
-              move CLICKS to CLICKS9
-              perform until CLICKS9 < 100
-                 add 1 to A-ZERO-COUNTER 
-                 subtract 100 from CLICKS9
-              end-perform
-              if L-RIGHT
-                 compute A-ANS = ARROW + CLICKS9
-                 if A-ANS > 100 AND ARROW NOT = 0
-                    add 1 to A-ZERO-COUNTER 
+      *    WS-RESULT-AREA is populated on every exit path above, not
+      *    only the successful-open one, so a driver in this run unit
+      *    (AOCDRV/AOC1REC) can always tell a real zero-record result
+      *    apart from "this file's open failed" via WR-RETURN-CODE.
+           move 'AOC1B' to WR-PROGRAM-ID
+           move A-COUNT to WR-RECORD-COUNT
+           move A-ZERO-COUNTER to WR-FINAL-ANSWER
+           move WS-FILE-RC to WR-RETURN-CODE
+           .
+
+       A-VALIDATE-RECORD section.
+      *    Trap malformed INDATA before it can silently skew
+      *    A-ZERO-COUNTER: a bad LETTER or non-numeric CLICKS gets
+      *    diverted to the reject file instead of processed.
+           set V-RECORD-VALID to true
+           if not L-LEFT and not L-RIGHT
+              set V-RECORD-INVALID to true
+              move '01' to WS-REJECT-REASON
+           else
+              if CLICKS not numeric
+                 set V-RECORD-INVALID to true
+                 move '02' to WS-REJECT-REASON
+              end-if
+           end-if
+           .
+
+       A-WRITE-REJECT section.
+           add 1 to A-REJECT-COUNT
+           move spaces to REJ-RECORD
+           move 'AOC1B' to RJ-PROGRAM-ID
+           move WS-REJECT-REASON to RJ-REASON-CODE
+           move INDATA to RJ-ORIGINAL-RECORD
+           if REJ-FS = '00' or REJ-FS = '05'
+              write REJ-RECORD
+           end-if
+           .
+
+       A-WRITE-TRACE section.
+      *    One line per processed instruction showing the dial
+      *    position it left behind, so a wrong final answer can be
+      *    traced back to the instruction that first went astray.
+           move spaces to TRC-RECORD
+           move 'AOC1B' to TR-PROGRAM-ID
+           move A-COUNT to TR-LINE-NUMBER
+           move LETTER to TR-LETTER
+           move CLICKS9 to TR-CLICKS
+           move ARROW to TR-ARROW
+           if TRC-FS = '00' or TRC-FS = '05'
+              write TRC-RECORD
+           end-if
+           .
+
+       A-WRITE-HISTORY section.
+      *    Append a dated result record so today's run can be proven
+      *    complete and compared against prior runs without relying
+      *    on someone having watched the spool scroll by.
+           move spaces to HIST-RECORD
+           move WS-RUN-DATE to HR-RUN-DATE
+           move 'AOC1B' to HR-PROGRAM-ID
+           move A-COUNT to HR-RECORD-COUNT
+           move A-ZERO-COUNTER to HR-FINAL-ANSWER
+           move WS-INFILE-NAME to HR-INPUT-FILE
+           open extend HISTFIL
+           if HIST-FS = '00' or HIST-FS = '05'
+              write HIST-RECORD
+           end-if
+           close HISTFIL
+           .
+
+       A-WRITE-REPORT section.
+      *    A formal headed report for the run, in addition to the
+      *    console DISPLAY, so the answer can be filed or printed
+      *    without someone having to scroll back through spool output.
+           move A-COUNT to WS-RPT-COUNT
+           move A-ZERO-COUNTER to WS-RPT-ANSWER
+           move A-REJECT-COUNT to WS-RPT-REJECTS
+           if WS-FIRST-RPT
+              open output PRTFIL
+              move 'N' to WS-FIRST-RPT-SW
+           else
+              open extend PRTFIL
+           end-if
+           if PRT-FS = '00' or PRT-FS = '05'
+              move spaces to PRT-LINE
+              string 'AOC1B - DIAL ANSWER REPORT' delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'RUN DATE ..........: ' delimited by size
+                     WS-RUN-DATE delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'INPUT FILE ........: ' delimited by size
+                     WS-INFILE-NAME delimited by space
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'RECORDS PROCESSED .: ' delimited by size
+                     WS-RPT-COUNT delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'RECORDS REJECTED ..: ' delimited by size
+                     WS-RPT-REJECTS delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+              move spaces to PRT-LINE
+              string 'ZERO CROSSINGS ....: ' delimited by size
+                     WS-RPT-ANSWER delimited by size
+                     into PRT-LINE
+              write PRT-LINE
+           end-if
+           close PRTFIL
+           .
+
+       A-READ-CONTROL section.
+      *    The dial size comes from a runtime control record instead
+      *    of the historical hardcoded 100, so the same load module
+      *    can be repointed at a differently-sized dial without a
+      *    recompile. No control record, or a zero dial size in it,
+      *    keeps the historical default of 100.
+           open input CTLFIL
+           if CTL-FS = '00'
+              read CTLFIL
+              if CTL-FS = '00'
+                    and CTL-DIAL-SIZE is numeric and CTL-DIAL-SIZE > 0
+                 move CTL-DIAL-SIZE to WS-DIAL-SIZE
+              end-if
+              close CTLFIL
+           end-if
+           .
+
+       A-GET-INFILE-NAME section.
+      *    Runtime override for the INFIL assignment: a JCL DD
+      *    override surfaces here as the INFIL environment variable,
+      *    letting operations repoint the load module at a different
+      *    day's input without a recompile. Falls back to input.txt.
+           move spaces to WS-ENV-VALUE
+           accept WS-ENV-VALUE from environment 'INFIL'
+           if WS-ENV-VALUE not = spaces
+              move WS-ENV-VALUE to WS-INFILE-NAME
+           end-if
+           .
+
+       A-READ-FILELIST section.
+      *    An optional list of input file names lets one invocation
+      *    process a whole month of daily inputs in turn, one answer
+      *    per file, instead of an operator re-running the program by
+      *    hand and swapping the INFIL DD for each day's file. No
+      *    list (the normal case) falls back to the single INFIL
+      *    named by the environment variable/default. A JCL DD
+      *    override surfaces here as the FILELIST environment
+      *    variable, the same way INFIL overrides WS-INFILE-NAME.
+           move spaces to WS-ENV-VALUE
+           accept WS-ENV-VALUE from environment 'FILELIST'
+           if WS-ENV-VALUE not = spaces
+              move WS-ENV-VALUE to WS-FILELIST-NAME
+           end-if
+           move zero to WS-FILE-COUNT
+           open input FILLIST
+           if FLST-FS = '00'
+              read FILLIST at end set V-FLST-EOF to true end-read
+              perform until V-FLST-EOF or WS-FILE-COUNT >= 40
+                 if FL-FILENAME not = spaces
+                    add 1 to WS-FILE-COUNT
+                    move FL-FILENAME to WS-FILE-ENTRY(WS-FILE-COUNT)
                  end-if
-              else
-                 compute A-ANS = ARROW - CLICKS9
-                 if A-ANS < 0 AND ARROW NOT = 0
-                    add 1 to A-ZERO-COUNTER
+                 read FILLIST at end set V-FLST-EOF to true end-read
+              end-perform
+              close FILLIST
+              if not V-FLST-EOF and WS-FILE-COUNT >= 40
+                 display 'AOC1B - FILELIST EXCEEDS 40-ENTRY CAP, '
+                         'REMAINING ENTRIES IGNORED: '
+                         WS-FILELIST-NAME
+                 if 4 > WS-MAX-RC
+                    move 4 to WS-MAX-RC
                  end-if
               end-if
-              compute ARROW = mod(A-ANS, 100)
-              if ARROW = 0
-                 add 1 to A-ZERO-COUNTER
-              end-if
-              read INFIL at end set V-INPUT-EOF to true end-read
-           end-perform
-           close INFIL
-           display A-ZERO-COUNTER 
-           goback
+           end-if
            .
