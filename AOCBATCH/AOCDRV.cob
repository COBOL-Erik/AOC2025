@@ -0,0 +1,117 @@
+       identification division.
+       program-id. AOCDRV.
+
+      *    Batch driver: runs the day's AOC-day programs in one pass
+      *    and prints a single consolidated summary, instead of an
+      *    operator invoking each one by hand and screen-scraping the
+      *    job log for three separate DISPLAY lines.
+
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+
+       data division.
+       working-storage section.
+       01 WS-SUMMARY-LINE.
+          05 WS-SUM-PROGRAM-ID   pic X(8).
+          05 FILLER              pic X(3) value spaces.
+          05 WS-SUM-RECORD-COUNT pic ZZZ,ZZ9.
+          05 FILLER              pic X(3) value spaces.
+          05 WS-SUM-FINAL-ANSWER pic -(7)9.
+       01 WS-DRV-MAX-RC           pic S9(4) comp-4 value ZERO.
+      *    AOC1A/AOC1B share one LETTER+CLICKS input, same as the
+      *    reconciliation check assumes; AOC3A reads a differently
+      *    shaped NUMS input, so it needs its own file. Both are
+      *    overridable so a JCL DD/env var can repoint either without
+      *    a recompile, the same way each program's own INFIL default
+      *    works when it is run standalone.
+       01 WS-AOC1-INFILE          pic X(100) value 'input.txt'.
+       01 WS-AOC3-INFILE          pic X(100) value 'input3.txt'.
+       01 WS-ENV-VALUE            pic X(100).
+
+           copy CPYRSLT.
+
+       procedure division.
+       A-MAIN section.
+           display 'AOCDRV - consolidated AOC batch run'
+           display ' '
+           display 'PROGRAM  RECORD-COUNT  FINAL-ANSWER'
+           display '-------  ------------  ------------'
+
+           perform A-GET-DRIVER-INFILES
+
+           move WS-AOC1-INFILE to WS-ENV-VALUE
+           perform A-SET-INFIL-ENV
+           call 'AOC1A'
+           perform A-CHECK-RETURN-CODE
+           perform A-DISPLAY-RESULT
+
+           move WS-AOC1-INFILE to WS-ENV-VALUE
+           perform A-SET-INFIL-ENV
+           call 'AOC1B'
+           perform A-CHECK-RETURN-CODE
+           perform A-DISPLAY-RESULT
+
+           move WS-AOC3-INFILE to WS-ENV-VALUE
+           perform A-SET-INFIL-ENV
+           call 'AOC3A'
+           perform A-CHECK-RETURN-CODE
+           perform A-DISPLAY-RESULT
+
+           move WS-DRV-MAX-RC to return-code
+           goback
+           .
+
+       A-GET-DRIVER-INFILES section.
+      *    AOC1_INFIL/AOC3A_INFIL let operations repoint either leg of
+      *    the batch at a different day's input without recompiling,
+      *    the same JCL-DD-override convention each program already
+      *    uses for its own INFIL.
+           move spaces to WS-ENV-VALUE
+           accept WS-ENV-VALUE from environment 'AOC1_INFIL'
+           if WS-ENV-VALUE not = spaces
+              move WS-ENV-VALUE to WS-AOC1-INFILE
+           end-if
+           move spaces to WS-ENV-VALUE
+           accept WS-ENV-VALUE from environment 'AOC3A_INFIL'
+           if WS-ENV-VALUE not = spaces
+              move WS-ENV-VALUE to WS-AOC3-INFILE
+           end-if
+           .
+
+       A-SET-INFIL-ENV section.
+      *    Sets INFIL in this run unit's environment to WS-ENV-VALUE
+      *    immediately before each CALL, so AOC1A/AOC1B and AOC3A each
+      *    pick up the correct, format-appropriate file through their
+      *    existing "accept from environment INFIL" logic instead of
+      *    all three sharing one process-wide value.
+           display 'INFIL' upon environment-name
+           display WS-ENV-VALUE upon environment-value
+           .
+
+       A-DISPLAY-RESULT section.
+           move WR-PROGRAM-ID to WS-SUM-PROGRAM-ID
+           move WR-RECORD-COUNT to WS-SUM-RECORD-COUNT
+           move WR-FINAL-ANSWER to WS-SUM-FINAL-ANSWER
+           display WS-SUMMARY-LINE
+           .
+
+       A-CHECK-RETURN-CODE section.
+      *    Each CALLed program moves its own WS-FILE-RC into
+      *    WR-RETURN-CODE (CPYRSLT) before returning, so the driver
+      *    can tell an open failure or empty file apart from a
+      *    legitimate zero-record result and surface it here instead
+      *    of silently displaying a stale/zero summary line. Also
+      *    checks the raw RETURN-CODE special register in case a
+      *    called program ever GOBACKs with one set directly.
+           if WR-RETURN-CODE not = zero
+              display 'AOCDRV - ' WR-PROGRAM-ID
+                      ' RETURNED CODE ' WR-RETURN-CODE
+           end-if
+           if WR-RETURN-CODE > WS-DRV-MAX-RC
+              move WR-RETURN-CODE to WS-DRV-MAX-RC
+           end-if
+           if return-code not = zero and return-code > WS-DRV-MAX-RC
+              move return-code to WS-DRV-MAX-RC
+           end-if
+           .
