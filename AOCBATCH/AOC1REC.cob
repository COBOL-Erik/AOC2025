@@ -0,0 +1,69 @@
+       identification division.
+       program-id. AOC1REC.
+
+      *    Reconciliation check: AOC1A and AOC1B read the same INFIL
+      *    and both compute a zero-crossing count, using independent
+      *    logic. Run both against the same input and flag a
+      *    discrepancy instead of an operator eyeballing two DISPLAY
+      *    lines.
+
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+
+       data division.
+       working-storage section.
+       01 WS-AOC1A-COUNT   pic S9(6) comp-4.
+       01 WS-AOC1A-ANSWER  pic S9(8) comp-4.
+       01 WS-AOC1A-RC      pic S9(4) comp-4.
+       01 WS-AOC1B-COUNT   pic S9(6) comp-4.
+       01 WS-AOC1B-ANSWER  pic S9(8) comp-4.
+       01 WS-AOC1B-RC      pic S9(4) comp-4.
+
+           copy CPYRSLT.
+
+       procedure division.
+       A-MAIN section.
+           display 'AOC1REC - AOC1A/AOC1B zero-crossing reconciliation'
+
+           call 'AOC1A'
+           move WR-RECORD-COUNT to WS-AOC1A-COUNT
+           move WR-FINAL-ANSWER to WS-AOC1A-ANSWER
+           move WR-RETURN-CODE to WS-AOC1A-RC
+
+           call 'AOC1B'
+           move WR-RECORD-COUNT to WS-AOC1B-COUNT
+           move WR-FINAL-ANSWER to WS-AOC1B-ANSWER
+           move WR-RETURN-CODE to WS-AOC1B-RC
+
+           display 'AOC1A record count : ' WS-AOC1A-COUNT
+           display 'AOC1A zero count   : ' WS-AOC1A-ANSWER
+           display 'AOC1B record count : ' WS-AOC1B-COUNT
+           display 'AOC1B zero count   : ' WS-AOC1B-ANSWER
+
+      *    A nonzero WR-RETURN-CODE means that program's own INFIL
+      *    open failed or was empty, so WS-AOC1x-ANSWER is a stale
+      *    zero rather than a real zero-crossing count; comparing the
+      *    two answers in that case would either falsely match on
+      *    zero or falsely flag a discrepancy, so report the open
+      *    failure directly instead of running the comparison.
+           if WS-AOC1A-RC not = zero or WS-AOC1B-RC not = zero
+              display 'RECONCILIATION: SKIPPED - AOC1A RC='
+                 WS-AOC1A-RC ' AOC1B RC=' WS-AOC1B-RC
+              if WS-AOC1A-RC > WS-AOC1B-RC
+                 move WS-AOC1A-RC to return-code
+              else
+                 move WS-AOC1B-RC to return-code
+              end-if
+           else
+              if WS-AOC1A-ANSWER = WS-AOC1B-ANSWER
+                 display 'RECONCILIATION: MATCH'
+              else
+                 display 'RECONCILIATION: DISCREPANCY - AOC1A='
+                    WS-AOC1A-ANSWER ' AOC1B=' WS-AOC1B-ANSWER
+                 move 4 to return-code
+              end-if
+           end-if
+
+           goback
+           .
