@@ -0,0 +1,152 @@
+       identification division.
+       program-id. AOCTREND.
+
+      *    Year-over-year trend comparison: reads the shared run
+      *    history left behind by AOC1A/AOC1B/AOC3A across however
+      *    many years it has been kept and reports, per program-id
+      *    and run year, the run count, average record volume, and
+      *    the average/min/max final answer - so this year's numbers
+      *    can be sanity-checked against prior Decembers before the
+      *    final answer is signed off. HIST-RECORD does not retain
+      *    per-instruction CLICKS or per-line TOGETHER values (only
+      *    the record count and final answer per run survive), so
+      *    average record volume stands in for average CLICKS
+      *    magnitude, and the average/min/max final answer stands in
+      *    for the zero-crossing/TOGETHER distribution the finer-
+      *    grained trace/extract files would show for a single run.
+
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       input-output section.
+       file-control.
+           select optional HISTFIL assign to dynamic WS-HISTFILE-NAME
+           organization is line sequential
+           file status is HIST-FS.
+
+       data division.
+       file section.
+       FD  HISTFIL.
+           copy CPYHIST.
+
+       working-storage section.
+       01 A-ARB.
+          05 HIST-FS           pic XX.
+          05 WS-HISTFILE-NAME  pic X(100) value 'runhist.txt'.
+          05 WS-REC-COUNT      pic S9(8) comp-4.
+          05 WS-FINAL-ANS      pic S9(10) comp-4.
+          05 WS-RUN-YEAR       pic 9(4).
+          05 WS-GROUP-INDEX    pic S9(4) comp-4 value ZERO.
+          05 WS-FOUND-INDEX    pic S9(4) comp-4 value ZERO.
+          05 WS-DISPLAY-INDEX  pic S9(4) comp-4 value ZERO.
+          05 WS-AVG-COUNT      pic Z(6)9.
+          05 WS-AVG-ANSWER     pic -(7)9.
+          05 WS-MIN-DISP       pic -(7)9.
+          05 WS-MAX-DISP       pic -(7)9.
+          05 WS-RUNS-DISP      pic Z(4)9.
+          05 WS-YEAR-DISP      pic 9(4).
+
+       01 WS-GROUP-COUNT pic S9(4) comp-4 value ZERO.
+       01 WS-GROUP-TABLE.
+          05 WS-GROUP-ENTRY occurs 60 times.
+             10 WG-PROGRAM-ID   pic X(8).
+             10 WG-YEAR         pic 9(4).
+             10 WG-RUNS         pic S9(6) comp-4.
+             10 WG-SUM-COUNT    pic S9(12) comp-4.
+             10 WG-SUM-ANSWER   pic S9(14) comp-4.
+             10 WG-MIN-ANSWER   pic S9(10) comp-4.
+             10 WG-MAX-ANSWER   pic S9(10) comp-4.
+
+           copy CPYEOF.
+
+       procedure division.
+       A-MAIN section.
+           display 'AOCTREND - year-over-year run-history trend'
+           move zero to WS-GROUP-COUNT
+           open input HISTFIL
+           if HIST-FS = '00'
+              read HISTFIL at end set V-INPUT-EOF to true end-read
+              perform until V-INPUT-EOF
+                 perform A-ACCUMULATE-RECORD
+                 read HISTFIL at end set V-INPUT-EOF to true end-read
+              end-perform
+              close HISTFIL
+           end-if
+           if WS-GROUP-COUNT = 0
+              display 'AOCTREND - no run history found, nothing '
+                      'to compare'
+           else
+              perform A-DISPLAY-TRENDS
+           end-if
+           goback
+           .
+
+       A-ACCUMULATE-RECORD section.
+      *    Rolls one history record into its program-id/run-year
+      *    bucket, growing the table with a new bucket the first time
+      *    a program-id/year pair is seen.
+           move HR-RECORD-COUNT to WS-REC-COUNT
+           move HR-FINAL-ANSWER to WS-FINAL-ANS
+           move HR-RUN-DATE(1:4) to WS-RUN-YEAR
+           move zero to WS-FOUND-INDEX
+           perform varying WS-GROUP-INDEX from 1 by 1
+                     until WS-GROUP-INDEX > WS-GROUP-COUNT
+              if WG-PROGRAM-ID(WS-GROUP-INDEX) = HR-PROGRAM-ID
+                    and WG-YEAR(WS-GROUP-INDEX) = WS-RUN-YEAR
+                 move WS-GROUP-INDEX to WS-FOUND-INDEX
+              end-if
+           end-perform
+           if WS-FOUND-INDEX = 0 and WS-GROUP-COUNT < 60
+              add 1 to WS-GROUP-COUNT
+              move WS-GROUP-COUNT to WS-FOUND-INDEX
+              move HR-PROGRAM-ID to WG-PROGRAM-ID(WS-FOUND-INDEX)
+              move WS-RUN-YEAR to WG-YEAR(WS-FOUND-INDEX)
+              move zero to WG-RUNS(WS-FOUND-INDEX)
+              move zero to WG-SUM-COUNT(WS-FOUND-INDEX)
+              move zero to WG-SUM-ANSWER(WS-FOUND-INDEX)
+              move WS-FINAL-ANS to WG-MIN-ANSWER(WS-FOUND-INDEX)
+              move WS-FINAL-ANS to WG-MAX-ANSWER(WS-FOUND-INDEX)
+           end-if
+           if WS-FOUND-INDEX = 0 and WS-GROUP-COUNT >= 60
+              display 'AOCTREND - 60-GROUP TABLE FULL, DROPPED '
+                      HR-PROGRAM-ID '/' WS-RUN-YEAR
+           end-if
+           if WS-FOUND-INDEX > 0
+              add 1 to WG-RUNS(WS-FOUND-INDEX)
+              add WS-REC-COUNT to WG-SUM-COUNT(WS-FOUND-INDEX)
+              add WS-FINAL-ANS to WG-SUM-ANSWER(WS-FOUND-INDEX)
+              if WS-FINAL-ANS < WG-MIN-ANSWER(WS-FOUND-INDEX)
+                 move WS-FINAL-ANS to WG-MIN-ANSWER(WS-FOUND-INDEX)
+              end-if
+              if WS-FINAL-ANS > WG-MAX-ANSWER(WS-FOUND-INDEX)
+                 move WS-FINAL-ANS to WG-MAX-ANSWER(WS-FOUND-INDEX)
+              end-if
+           end-if
+           .
+
+       A-DISPLAY-TRENDS section.
+      *    One line per program-id/run-year bucket, so this year's
+      *    numbers can be lined up against prior years at a glance.
+           display ' '
+           display 'PROGRAM   YEAR  RUNS   AVG-COUNT   AVG-ANSWER'
+                   '   MIN-ANSWER   MAX-ANSWER'
+           display '--------  ----  -----  ----------  -----------'
+                   '  -----------  -----------'
+           perform varying WS-DISPLAY-INDEX from 1 by 1
+                     until WS-DISPLAY-INDEX > WS-GROUP-COUNT
+              compute WS-AVG-COUNT rounded =
+                 WG-SUM-COUNT(WS-DISPLAY-INDEX) /
+                 WG-RUNS(WS-DISPLAY-INDEX)
+              compute WS-AVG-ANSWER rounded =
+                 WG-SUM-ANSWER(WS-DISPLAY-INDEX) /
+                 WG-RUNS(WS-DISPLAY-INDEX)
+              move WG-RUNS(WS-DISPLAY-INDEX) to WS-RUNS-DISP
+              move WG-MIN-ANSWER(WS-DISPLAY-INDEX) to WS-MIN-DISP
+              move WG-MAX-ANSWER(WS-DISPLAY-INDEX) to WS-MAX-DISP
+              move WG-YEAR(WS-DISPLAY-INDEX) to WS-YEAR-DISP
+              display WG-PROGRAM-ID(WS-DISPLAY-INDEX) '  '
+                      WS-YEAR-DISP '  ' WS-RUNS-DISP '  '
+                      WS-AVG-COUNT '  ' WS-AVG-ANSWER '  '
+                      WS-MIN-DISP '  ' WS-MAX-DISP
+           end-perform
+           .
